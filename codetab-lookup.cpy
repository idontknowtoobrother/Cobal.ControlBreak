@@ -0,0 +1,15 @@
+      *> looks up WS-LOOKUP-CODE against the shared code table and
+      *> returns its description in WS-LOOKUP-DESC (see codetab.cpy)
+       8000-LOOKUP-CODE-DESC.
+           MOVE "UNKNOWN CODE" TO WS-LOOKUP-DESC
+           SET WS-CODE-IDX TO 1
+           PERFORM 8010-SCAN-CODE-TABLE
+              VARYING WS-CODE-IDX FROM 1 BY 1
+              UNTIL WS-CODE-IDX > 10
+           .
+       8010-SCAN-CODE-TABLE.
+           IF WS-CODE-VALUE (WS-CODE-IDX) = WS-LOOKUP-CODE
+              MOVE WS-CODE-DESC (WS-CODE-IDX) TO WS-LOOKUP-DESC
+              SET WS-CODE-IDX TO 10
+           END-IF
+           .
