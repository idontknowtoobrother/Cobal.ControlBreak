@@ -1,61 +1,521 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CB1.
        AUTHOR. 62160246.
 
-       ENVIRONMENT DIVISION. 
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT INPUT1-FILE ASSIGN TO "input1.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION. 
-       FILE SECTION. 
+           SELECT SORT-WORK-FILE ASSIGN TO "CB1WORK".
+           SELECT SORTED-FILE ASSIGN TO "cb1sorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "cb1report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "cb1reject.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO "CB1HIST"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD  INPUT1-FILE.
        01 INPUT1-BUFFER.
-          88 END-OF-INPUT1-FILE             VALUE HIGH-VALUES.
-       05 COL-A                  PIC X(2).
-          05 COL-COUNT           PIC 9(3).
-       WORKING-STORAGE SECTION. 
-       01 TOTAL                  PIC 9(4)   VALUE ZEROS.
-       01 COL-A-TOTAL            PIC 9(4).
-       01 COL-A-PROCESSING       PIC X(2).
+          88 END-OF-INPUT1-FILE          VALUE HIGH-VALUES.
+       05 INP-COL-A               PIC X(2).
+          05 INP-COL-COUNT        PIC 9(7).
+          05 INP-TRANS-TYPE       PIC X(1)   VALUE SPACE.
+             88 INP-TRANS-REVERSAL           VALUE "R".
+             88 INP-TRANS-NORMAL             VALUE SPACE "N".
+          05 FILLER               PIC X(10).
+      *> "99" IS RESERVED FOR THE TRAILER RECORD BELOW AND IS NOT
+      *> ASSIGNED TO ANY COL-A CODE IN CODETAB.CPY - SEE
+      *> 1020-VALIDATE-AND-RELEASE.
+       01 TRAILER-RECORD REDEFINES INPUT1-BUFFER.
+          05 TRL-MARKER           PIC X(2).
+          05 FILLER               PIC X.
+          05 TRL-RECORD-COUNT     PIC 9(7).
+          05 FILLER               PIC X.
+          05 TRL-CONTROL-TOTAL    PIC 9(9).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SRT-COL-A            PIC X(2).
+          05 SRT-COL-COUNT        PIC 9(7).
+          05 SRT-TRANS-TYPE       PIC X(1).
+
+       FD  SORTED-FILE.
+       01 SORTED-BUFFER.
+          88 END-OF-SORTED-FILE          VALUE HIGH-VALUES.
+       05 COL-A                   PIC X(2).
+          05 COL-COUNT            PIC 9(7).
+          05 COL-TRANS-TYPE       PIC X(1).
+             88 COL-TRANS-REVERSAL           VALUE "R".
+
+       FD  RPT-FILE.
+       01 RPT-FILE-LINE           PIC X(80).
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+          05 REJ-RAW-INPUT        PIC X(10).
+          05 REJ-FILLER           PIC X(2)   VALUE SPACES.
+          05 REJ-REASON           PIC X(30).
+
+       FD  HISTORY-FILE.
+       01 HIST-RECORD.
+          05 HIST-RUN-DATE        PIC 9(6).
+          05 HIST-GRAND-TOTAL     PIC S9(9).
+          05 HIST-GROUP-TABLE.
+             10 HIST-GROUP OCCURS 10 TIMES.
+                15 HIST-GROUP-CODE   PIC X(2).
+                15 HIST-GROUP-TOTAL  PIC S9(9).
+
+       WORKING-STORAGE SECTION.
+       COPY "codetab.cpy".
+       01 WS-REJECT-COUNT         PIC 9(5)   VALUE ZEROS.
+       01 WS-DETAIL-COUNT         PIC 9(7)   VALUE ZEROS.
+       01 WS-TRAILER-FOUND-SW     PIC X(1)   VALUE "N".
+          88 WS-TRAILER-FOUND               VALUE "Y".
+       01 WS-TRL-RECORD-COUNT     PIC 9(7)   VALUE ZEROS.
+       01 WS-TRL-CONTROL-TOTAL    PIC 9(9)   VALUE ZEROS.
+       01 WS-RECON-MESSAGE        PIC X(60)  VALUE SPACES.
+       01 RPT-RECON-LINE.
+          05 RPT-RECON-TEXT       PIC X(60).
+       01 WS-SIZE-ERROR-SW        PIC X(1)   VALUE "N".
+          88 WS-SIZE-ERROR-OCCURRED         VALUE "Y".
+       01 RPT-SIZE-ERROR-LINE.
+          05 FILLER               PIC X(45)  VALUE
+             "*** SIZE ERROR - GRAND TOTAL OVERFLOWED ***".
+       01 WS-HIST-TRUNCATED-SW    PIC X(1)   VALUE "N".
+          88 WS-HIST-TRUNCATED               VALUE "Y".
+       01 RPT-HIST-TRUNC-LINE.
+          05 FILLER               PIC X(32)  VALUE
+             "*** GROUP HISTORY TRUNCATED ***".
+       01 WS-CUR-MATCH-SW         PIC X(1)   VALUE "N".
+          88 WS-CUR-GROUP-MATCHED            VALUE "Y".
+       01 TOTAL                   PIC S9(9)  VALUE ZEROS.
+       01 WS-GRAND-TOTAL          PIC S9(9)  VALUE ZEROS.
+       01 WS-GROSS-TOTAL          PIC 9(9)   VALUE ZEROS.
+       01 COL-A-TOTAL             PIC S9(9).
+       01 WS-COL-A-LINE-COUNT     PIC 9(5).
+       01 WS-PERCENT-OF-TOTAL     PIC S999V99 VALUE ZEROS.
+       01 COL-A-PROCESSING        PIC X(2).
+       01 WS-MAX-LINES-PER-PAGE   PIC 9(3)   VALUE 20.
+       01 WS-LINE-COUNT           PIC 9(3)   VALUE ZEROS.
+       01 WS-PAGE-COUNT           PIC 9(4)   VALUE ZEROS.
+       01 WS-RUN-DATE.
+          05 WS-RUN-YY            PIC 9(2).
+          05 WS-RUN-MM            PIC 9(2).
+          05 WS-RUN-DD            PIC 9(2).
+       01 WS-RUN-TIME.
+          05 WS-RUN-HH            PIC 9(2).
+          05 WS-RUN-MN            PIC 9(2).
+          05 WS-RUN-SS            PIC 9(2).
+          05 FILLER               PIC 9(2).
+       01 RPT-PAGE-HEADER.
+          05 FILLER               PIC X(11)  VALUE "CB1 REPORT ".
+          05 FILLER               PIC X(9)   VALUE "RUN DATE:".
+          05 RPT-RUN-MM           PIC 99.
+          05 FILLER               PIC X      VALUE "/".
+          05 RPT-RUN-DD           PIC 99.
+          05 FILLER               PIC X      VALUE "/".
+          05 RPT-RUN-YY           PIC 99.
+          05 FILLER               PIC X      VALUE SPACE.
+          05 RPT-RUN-HH           PIC 99.
+          05 FILLER               PIC X      VALUE ":".
+          05 RPT-RUN-MN           PIC 99.
+          05 FILLER               PIC X(6)   VALUE SPACES.
+          05 FILLER               PIC X(6)   VALUE "PAGE: ".
+          05 RPT-PAGE-NO          PIC ZZZ9.
        01 RPT-HEADER.
-          05 FILLER              PIC X(4)   VALUE "  A ".
-          05 FILLER              PIC X(4)   VALUE SPACES.
-          05 FILLER              PIC X(7)   VALUE "  TOTAL".
+          05 FILLER               PIC X(4)   VALUE "  A ".
+          05 FILLER               PIC X(14)  VALUE "DESCRIPTION   ".
+          05 FILLER               PIC X(7)   VALUE "  TOTAL".
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 FILLER               PIC X(5)   VALUE "LINES".
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 FILLER               PIC X(4)   VALUE " PCT".
        01 RPT-ROW.
-          05 RPT-COL-A           PIC BBX(2).
-          05 FILLER              PIC X(5)   VALUE SPACES.
-          05 RPT-COL-A-TOTAL     PIC ZZZ9.
+          05 RPT-COL-A            PIC BBX(2).
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-COL-A-DESC       PIC X(12).
+          05 RPT-COL-A-TOTAL      PIC -(9)9.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 RPT-LINE-COUNT       PIC ZZZZ9.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 RPT-PERCENT          PIC -(3)9.99.
+          05 FILLER               PIC X       VALUE "%".
+       01 RPT-GROSS-FOOTER.
+          05 FILLER               PIC X(12)  VALUE "GROSS TOTAL:".
+          05 RPT-GROSS-TOTAL      PIC Z(8)9.
        01 RPT-FOOTER.
-          05 FILLER              PIC X(9)   VALUE "   TOTAL:".
-          05 RPT-TOTAL           PIC ZZZ9.
+          05 FILLER               PIC X(10)  VALUE "NET TOTAL:".
+          05 RPT-TOTAL            PIC -(9)9.
+       01 WS-HIST-FILE-STATUS     PIC X(2)   VALUE SPACES.
+       01 WS-HIST-GROUP-COUNT     PIC 99     VALUE ZEROS.
+       01 WS-HIST-SEARCH-IDX      PIC 99     VALUE ZEROS.
+       01 WS-PRIOR-SEARCH-IDX     PIC 99     VALUE ZEROS.
+       01 WS-HIST-FOUND-SW        PIC X(1)   VALUE "N".
+          88 WS-HIST-FOUND                   VALUE "Y".
+       01 WS-PRIOR-FOUND-SW       PIC X(1)   VALUE "N".
+          88 WS-PRIOR-RUN-FOUND              VALUE "Y".
+       01 WS-VARIANCE             PIC S9(9)  VALUE ZEROS.
+       01 WS-PRIOR-GROUP-MATCH-TOTAL PIC S9(9) VALUE ZEROS.
+       01 WS-CUR-RUN-DATE.
+          05 WS-CUR-RUN-YY        PIC 9(2).
+          05 WS-CUR-RUN-MM        PIC 9(2).
+          05 WS-CUR-RUN-DD        PIC 9(2).
+       01 WS-CUR-GRAND-TOTAL      PIC S9(9)  VALUE ZEROS.
+       01 WS-CUR-GROUP-TABLE.
+          05 WS-CUR-GROUP OCCURS 10 TIMES.
+             10 WS-CUR-GROUP-CODE  PIC X(2)  VALUE SPACES.
+             10 WS-CUR-GROUP-TOTAL PIC S9(9) VALUE ZEROS.
+       01 WS-PRIOR-RUN-DATE       PIC 9(6)   VALUE ZEROS.
+       01 WS-PRIOR-GRAND-TOTAL    PIC S9(9)  VALUE ZEROS.
+       01 WS-PRIOR-GROUP-TABLE.
+          05 WS-PRIOR-GROUP OCCURS 10 TIMES.
+             10 WS-PRIOR-GROUP-CODE  PIC X(2)  VALUE SPACES.
+             10 WS-PRIOR-GROUP-TOTAL PIC S9(9) VALUE ZEROS.
+       01 RPT-VARIANCE-HEADER.
+          05 FILLER               PIC X(30)  VALUE
+             "--- VARIANCE VS PRIOR RUN ---".
+       01 RPT-NO-PRIOR-LINE.
+          05 FILLER               PIC X(38)  VALUE
+             "*** NO PRIOR RUN HISTORY AVAILABLE ***".
+       01 RPT-VARIANCE-LINE.
+          05 RPT-VAR-LABEL.
+             10 RPT-VAR-CODE      PIC X(2).
+             10 FILLER            PIC X      VALUE SPACE.
+             10 RPT-VAR-DESC      PIC X(12).
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-VAR-CURRENT      PIC -(9)9.
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-VAR-PRIOR        PIC -(9)9.
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-VAR-DELTA        PIC -(9)9.
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT INPUT1-FILE
-           DISPLAY RPT-HEADER 
+           OPEN OUTPUT REJECT-FILE
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SRT-COL-A
+              INPUT PROCEDURE 1000-VALIDATE-INPUT
+              GIVING SORTED-FILE
+           CLOSE REJECT-FILE
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT RPT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM PRINT-PAGE-HEADERS
            PERFORM READ-LINE
-           PERFORM PROCEDURE-COL-A UNTIL END-OF-INPUT1-FILE 
-           MOVE TOTAL TO RPT-TOTAL 
-           DISPLAY RPT-FOOTER 
-           CLOSE INPUT1-FILE 
-           GOBACK 
+           PERFORM PROCEDURE-COL-A UNTIL END-OF-SORTED-FILE
+           MOVE WS-GROSS-TOTAL TO RPT-GROSS-TOTAL
+           DISPLAY RPT-GROSS-FOOTER
+           WRITE RPT-FILE-LINE FROM RPT-GROSS-FOOTER
+           MOVE TOTAL TO RPT-TOTAL
+           DISPLAY RPT-FOOTER
+           WRITE RPT-FILE-LINE FROM RPT-FOOTER
+           PERFORM 9500-READ-PRIOR-HISTORY
+           PERFORM 9600-PRINT-VARIANCE-REPORT
+           PERFORM 9700-WRITE-HISTORY-RECORD
+           IF WS-SIZE-ERROR-OCCURRED
+              DISPLAY RPT-SIZE-ERROR-LINE
+              WRITE RPT-FILE-LINE FROM RPT-SIZE-ERROR-LINE
+           END-IF
+           IF WS-HIST-TRUNCATED
+              DISPLAY RPT-HIST-TRUNC-LINE
+              WRITE RPT-FILE-LINE FROM RPT-HIST-TRUNC-LINE
+           END-IF
+           PERFORM 9000-RECONCILE-TRAILER
+           CLOSE SORTED-FILE
+           CLOSE RPT-FILE
+           GOBACK
            .
        PROCEDURE-COL-A.
-           MOVE COL-A TO COL-A-PROCESSING 
-           MOVE ZEROS TO COL-A-TOTAL 
+           MOVE COL-A TO COL-A-PROCESSING
+           MOVE ZEROS TO COL-A-TOTAL
+           MOVE ZEROS TO WS-COL-A-LINE-COUNT
            PERFORM PROCEDURE-LINE UNTIL COL-A NOT = COL-A-PROCESSING
-           MOVE COL-A-PROCESSING TO RPT-COL-A 
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+              PERFORM PRINT-PAGE-HEADERS
+           END-IF
+           MOVE COL-A-PROCESSING TO RPT-COL-A
+           MOVE COL-A-PROCESSING TO WS-LOOKUP-CODE
+           PERFORM 8000-LOOKUP-CODE-DESC
+           MOVE WS-LOOKUP-DESC TO RPT-COL-A-DESC
            MOVE COL-A-TOTAL TO RPT-COL-A-TOTAL
-           DISPLAY RPT-ROW 
+           MOVE WS-COL-A-LINE-COUNT TO RPT-LINE-COUNT
+           IF WS-GRAND-TOTAL NOT = ZEROS
+              COMPUTE WS-PERCENT-OF-TOTAL ROUNDED =
+                 (COL-A-TOTAL / WS-GRAND-TOTAL) * 100
+                 ON SIZE ERROR
+                    SET WS-SIZE-ERROR-OCCURRED TO TRUE
+              END-COMPUTE
+           ELSE
+              MOVE ZEROS TO WS-PERCENT-OF-TOTAL
+           END-IF
+           MOVE WS-PERCENT-OF-TOTAL TO RPT-PERCENT
+           DISPLAY RPT-ROW
+           WRITE RPT-FILE-LINE FROM RPT-ROW
+           ADD 1 TO WS-LINE-COUNT
+           PERFORM 9400-CAPTURE-GROUP-HISTORY
            .
-       PROCEDURE-LINE. 
-           ADD COL-COUNT TO TOTAL, COL-A-TOTAL 
-           PERFORM READ-LINE 
+       PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-MM TO RPT-RUN-MM
+           MOVE WS-RUN-DD TO RPT-RUN-DD
+           MOVE WS-RUN-YY TO RPT-RUN-YY
+           MOVE WS-RUN-HH TO RPT-RUN-HH
+           MOVE WS-RUN-MN TO RPT-RUN-MN
+           MOVE WS-PAGE-COUNT TO RPT-PAGE-NO
+           DISPLAY RPT-PAGE-HEADER
+           DISPLAY RPT-HEADER
+           WRITE RPT-FILE-LINE FROM RPT-PAGE-HEADER
+           WRITE RPT-FILE-LINE FROM RPT-HEADER
+           MOVE ZEROS TO WS-LINE-COUNT
+           .
+       PROCEDURE-LINE.
+           IF COL-TRANS-REVERSAL
+              SUBTRACT COL-COUNT FROM TOTAL, COL-A-TOTAL
+                 ON SIZE ERROR
+                    SET WS-SIZE-ERROR-OCCURRED TO TRUE
+              END-SUBTRACT
+           ELSE
+              ADD COL-COUNT TO TOTAL, COL-A-TOTAL
+                 ON SIZE ERROR
+                    SET WS-SIZE-ERROR-OCCURRED TO TRUE
+              END-ADD
+           END-IF
+           ADD 1 TO WS-COL-A-LINE-COUNT
+           PERFORM READ-LINE
            .
        READ-LINE.
-           READ INPUT1-FILE 
+           READ SORTED-FILE
+           AT END
+              SET END-OF-SORTED-FILE TO TRUE
+           END-READ
+           .
+       1000-VALIDATE-INPUT.
+           OPEN INPUT INPUT1-FILE
+           PERFORM 1010-READ-RAW-LINE
+           PERFORM 1020-VALIDATE-AND-RELEASE UNTIL END-OF-INPUT1-FILE
+           CLOSE INPUT1-FILE
+           .
+       1010-READ-RAW-LINE.
+           READ INPUT1-FILE
            AT END
               SET END-OF-INPUT1-FILE TO TRUE
            END-READ
-           .
\ No newline at end of file
+           .
+       1020-VALIDATE-AND-RELEASE.
+      *> "99" IN THE COL-A POSITION MARKS THE EXTRACT'S TRAILER
+      *> RECORD (SEE TRAILER-RECORD ABOVE) AND IS RESERVED - IT IS NOT
+      *> AN ASSIGNABLE COL-A CODE, SO ANY DETAIL RECORD CARRYING IT IS
+      *> TREATED AS THE TRAILER RATHER THAN A DETAIL LINE.
+           IF TRL-MARKER = "99"
+              PERFORM 1040-CAPTURE-TRAILER
+           ELSE
+              IF INP-COL-A = SPACES
+                 MOVE "COL-A IS BLANK" TO REJ-REASON
+                 PERFORM 1030-WRITE-REJECT
+              ELSE
+                 IF INP-COL-COUNT NOT NUMERIC
+                    MOVE "COL-COUNT NOT NUMERIC" TO REJ-REASON
+                    PERFORM 1030-WRITE-REJECT
+                 ELSE
+                    IF NOT INP-TRANS-NORMAL AND NOT INP-TRANS-REVERSAL
+                       MOVE "INVALID TRANS TYPE" TO REJ-REASON
+                       PERFORM 1030-WRITE-REJECT
+                    ELSE
+                       ADD INP-COL-COUNT TO WS-GROSS-TOTAL
+                          ON SIZE ERROR
+                             SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                       END-ADD
+                       IF INP-TRANS-REVERSAL
+                          SUBTRACT INP-COL-COUNT FROM WS-GRAND-TOTAL
+                             ON SIZE ERROR
+                                SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                          END-SUBTRACT
+                       ELSE
+                          ADD INP-COL-COUNT TO WS-GRAND-TOTAL
+                             ON SIZE ERROR
+                                SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                          END-ADD
+                       END-IF
+                       ADD 1 TO WS-DETAIL-COUNT
+                       RELEASE SORT-RECORD FROM INPUT1-BUFFER
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           PERFORM 1010-READ-RAW-LINE
+           .
+       1030-WRITE-REJECT.
+           MOVE SPACES TO REJ-FILLER
+           MOVE INPUT1-BUFFER TO REJ-RAW-INPUT
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+       1040-CAPTURE-TRAILER.
+           MOVE TRL-RECORD-COUNT TO WS-TRL-RECORD-COUNT
+           MOVE TRL-CONTROL-TOTAL TO WS-TRL-CONTROL-TOTAL
+           SET WS-TRAILER-FOUND TO TRUE
+           .
+       9000-RECONCILE-TRAILER.
+           IF WS-TRAILER-FOUND
+              IF WS-DETAIL-COUNT + WS-REJECT-COUNT = WS-TRL-RECORD-COUNT
+                 AND WS-GROSS-TOTAL = WS-TRL-CONTROL-TOTAL
+                 MOVE "*** TRAILER OK ***" TO WS-RECON-MESSAGE
+              ELSE
+                 MOVE "*** OUT OF BALANCE ***" TO WS-RECON-MESSAGE
+              END-IF
+           ELSE
+              MOVE "*** NO TRAILER FOUND ***" TO WS-RECON-MESSAGE
+           END-IF
+           MOVE WS-RECON-MESSAGE TO RPT-RECON-TEXT
+           DISPLAY RPT-RECON-LINE
+           WRITE RPT-FILE-LINE FROM RPT-RECON-LINE
+           .
+       9400-CAPTURE-GROUP-HISTORY.
+           MOVE "N" TO WS-HIST-FOUND-SW
+           IF WS-HIST-GROUP-COUNT > 0
+              PERFORM 9410-SEARCH-GROUP-SLOT
+                 VARYING WS-HIST-SEARCH-IDX FROM 1 BY 1
+                 UNTIL WS-HIST-SEARCH-IDX > WS-HIST-GROUP-COUNT
+           END-IF
+           IF NOT WS-HIST-FOUND
+              IF WS-HIST-GROUP-COUNT < 10
+                 ADD 1 TO WS-HIST-GROUP-COUNT
+                 MOVE COL-A-PROCESSING TO
+                    WS-CUR-GROUP-CODE (WS-HIST-GROUP-COUNT)
+                 MOVE COL-A-TOTAL TO
+                    WS-CUR-GROUP-TOTAL (WS-HIST-GROUP-COUNT)
+              ELSE
+                 SET WS-HIST-TRUNCATED TO TRUE
+              END-IF
+           END-IF
+           .
+       9410-SEARCH-GROUP-SLOT.
+           IF WS-CUR-GROUP-CODE (WS-HIST-SEARCH-IDX) = COL-A-PROCESSING
+              ADD COL-A-TOTAL TO
+                 WS-CUR-GROUP-TOTAL (WS-HIST-SEARCH-IDX)
+              SET WS-HIST-FOUND TO TRUE
+           END-IF
+           .
+       9500-READ-PRIOR-HISTORY.
+           OPEN INPUT HISTORY-FILE
+           IF WS-HIST-FILE-STATUS = "00"
+              PERFORM 9510-READ-HISTORY-RECORD
+                 UNTIL WS-HIST-FILE-STATUS NOT = "00"
+              CLOSE HISTORY-FILE
+           END-IF
+           .
+       9510-READ-HISTORY-RECORD.
+           READ HISTORY-FILE
+              AT END
+                 MOVE "10" TO WS-HIST-FILE-STATUS
+              NOT AT END
+                 MOVE HIST-RUN-DATE TO WS-PRIOR-RUN-DATE
+                 MOVE HIST-GRAND-TOTAL TO WS-PRIOR-GRAND-TOTAL
+                 MOVE HIST-GROUP-TABLE TO WS-PRIOR-GROUP-TABLE
+                 SET WS-PRIOR-RUN-FOUND TO TRUE
+           END-READ
+           .
+       9600-PRINT-VARIANCE-REPORT.
+           DISPLAY RPT-VARIANCE-HEADER
+           WRITE RPT-FILE-LINE FROM RPT-VARIANCE-HEADER
+           IF WS-PRIOR-RUN-FOUND
+              MOVE SPACES TO RPT-VAR-LABEL
+              MOVE "GRAND TOTAL" TO RPT-VAR-DESC
+              MOVE TOTAL TO RPT-VAR-CURRENT
+              MOVE WS-PRIOR-GRAND-TOTAL TO RPT-VAR-PRIOR
+              COMPUTE WS-VARIANCE = TOTAL - WS-PRIOR-GRAND-TOTAL
+              MOVE WS-VARIANCE TO RPT-VAR-DELTA
+              DISPLAY RPT-VARIANCE-LINE
+              WRITE RPT-FILE-LINE FROM RPT-VARIANCE-LINE
+              PERFORM 9610-PRINT-GROUP-VARIANCE
+                 VARYING WS-HIST-SEARCH-IDX FROM 1 BY 1
+                 UNTIL WS-HIST-SEARCH-IDX > WS-HIST-GROUP-COUNT
+              PERFORM 9640-PRINT-DROPPED-GROUP-VARIANCE
+                 VARYING WS-PRIOR-SEARCH-IDX FROM 1 BY 1
+                 UNTIL WS-PRIOR-SEARCH-IDX > 10
+           ELSE
+              DISPLAY RPT-NO-PRIOR-LINE
+              WRITE RPT-FILE-LINE FROM RPT-NO-PRIOR-LINE
+           END-IF
+           .
+       9610-PRINT-GROUP-VARIANCE.
+           MOVE WS-CUR-GROUP-CODE (WS-HIST-SEARCH-IDX) TO RPT-VAR-CODE
+           MOVE WS-CUR-GROUP-CODE (WS-HIST-SEARCH-IDX) TO WS-LOOKUP-CODE
+           PERFORM 8000-LOOKUP-CODE-DESC
+           MOVE WS-LOOKUP-DESC TO RPT-VAR-DESC
+           MOVE WS-CUR-GROUP-TOTAL (WS-HIST-SEARCH-IDX)
+              TO RPT-VAR-CURRENT
+           MOVE ZEROS TO WS-PRIOR-GROUP-MATCH-TOTAL
+           PERFORM 9620-FIND-PRIOR-GROUP-TOTAL
+           MOVE WS-PRIOR-GROUP-MATCH-TOTAL TO RPT-VAR-PRIOR
+           COMPUTE WS-VARIANCE =
+              WS-CUR-GROUP-TOTAL (WS-HIST-SEARCH-IDX)
+              - WS-PRIOR-GROUP-MATCH-TOTAL
+           MOVE WS-VARIANCE TO RPT-VAR-DELTA
+           DISPLAY RPT-VARIANCE-LINE
+           WRITE RPT-FILE-LINE FROM RPT-VARIANCE-LINE
+           .
+       9620-FIND-PRIOR-GROUP-TOTAL.
+           PERFORM 9630-CHECK-PRIOR-GROUP-SLOT
+              VARYING WS-PRIOR-SEARCH-IDX FROM 1 BY 1
+              UNTIL WS-PRIOR-SEARCH-IDX > 10
+           .
+       9630-CHECK-PRIOR-GROUP-SLOT.
+           IF WS-PRIOR-GROUP-CODE (WS-PRIOR-SEARCH-IDX)
+              = WS-CUR-GROUP-CODE (WS-HIST-SEARCH-IDX)
+              MOVE WS-PRIOR-GROUP-TOTAL (WS-PRIOR-SEARCH-IDX)
+                 TO WS-PRIOR-GROUP-MATCH-TOTAL
+           END-IF
+           .
+       9640-PRINT-DROPPED-GROUP-VARIANCE.
+           IF WS-PRIOR-GROUP-CODE (WS-PRIOR-SEARCH-IDX) NOT = SPACES
+              MOVE "N" TO WS-CUR-MATCH-SW
+              PERFORM 9650-CHECK-CUR-GROUP-SLOT
+                 VARYING WS-HIST-SEARCH-IDX FROM 1 BY 1
+                 UNTIL WS-HIST-SEARCH-IDX > WS-HIST-GROUP-COUNT
+              IF NOT WS-CUR-GROUP-MATCHED
+                 MOVE WS-PRIOR-GROUP-CODE (WS-PRIOR-SEARCH-IDX)
+                    TO RPT-VAR-CODE
+                 MOVE WS-PRIOR-GROUP-CODE (WS-PRIOR-SEARCH-IDX)
+                    TO WS-LOOKUP-CODE
+                 PERFORM 8000-LOOKUP-CODE-DESC
+                 MOVE WS-LOOKUP-DESC TO RPT-VAR-DESC
+                 MOVE ZEROS TO RPT-VAR-CURRENT
+                 MOVE WS-PRIOR-GROUP-TOTAL (WS-PRIOR-SEARCH-IDX)
+                    TO RPT-VAR-PRIOR
+                 COMPUTE WS-VARIANCE =
+                    ZEROS - WS-PRIOR-GROUP-TOTAL (WS-PRIOR-SEARCH-IDX)
+                 MOVE WS-VARIANCE TO RPT-VAR-DELTA
+                 DISPLAY RPT-VARIANCE-LINE
+                 WRITE RPT-FILE-LINE FROM RPT-VARIANCE-LINE
+              END-IF
+           END-IF
+           .
+       9650-CHECK-CUR-GROUP-SLOT.
+           IF WS-CUR-GROUP-CODE (WS-HIST-SEARCH-IDX)
+              = WS-PRIOR-GROUP-CODE (WS-PRIOR-SEARCH-IDX)
+              SET WS-CUR-GROUP-MATCHED TO TRUE
+           END-IF
+           .
+       9700-WRITE-HISTORY-RECORD.
+           MOVE WS-RUN-YY TO WS-CUR-RUN-YY
+           MOVE WS-RUN-MM TO WS-CUR-RUN-MM
+           MOVE WS-RUN-DD TO WS-CUR-RUN-DD
+           MOVE TOTAL TO WS-CUR-GRAND-TOTAL
+           MOVE WS-CUR-RUN-DATE TO HIST-RUN-DATE
+           MOVE WS-CUR-GRAND-TOTAL TO HIST-GRAND-TOTAL
+           MOVE WS-CUR-GROUP-TABLE TO HIST-GROUP-TABLE
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-FILE-STATUS NOT = "00"
+              OPEN OUTPUT HISTORY-FILE
+           END-IF
+           WRITE HIST-RECORD
+           CLOSE HISTORY-FILE
+           .
+       COPY "codetab-lookup.cpy".
