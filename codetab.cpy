@@ -0,0 +1,21 @@
+      *> reference table used by CB1/CB2/CB3 to translate the raw
+      *> two-character COL-A/COL-B/COL-C codes into a descriptive
+      *> name on the printed report
+       01 WS-CODE-TABLE-DATA.
+          05 FILLER               PIC X(14) VALUE "AANORTHEAST   ".
+          05 FILLER               PIC X(14) VALUE "BBSOUTHEAST   ".
+          05 FILLER               PIC X(14) VALUE "CCMIDWEST     ".
+          05 FILLER               PIC X(14) VALUE "DDSOUTHWEST   ".
+          05 FILLER               PIC X(14) VALUE "EEWEST        ".
+          05 FILLER               PIC X(14) VALUE "X1LINE ONE    ".
+          05 FILLER               PIC X(14) VALUE "X2LINE TWO    ".
+          05 FILLER               PIC X(14) VALUE "Y1SHIFT ONE   ".
+          05 FILLER               PIC X(14) VALUE "Y2SHIFT TWO   ".
+          05 FILLER               PIC X(14) VALUE "Z1ZONE ONE    ".
+       01 WS-CODE-TABLE REDEFINES WS-CODE-TABLE-DATA.
+          05 WS-CODE-ENTRY OCCURS 10 TIMES
+             INDEXED BY WS-CODE-IDX.
+             10 WS-CODE-VALUE     PIC X(2).
+             10 WS-CODE-DESC      PIC X(12).
+       01 WS-LOOKUP-CODE          PIC X(2).
+       01 WS-LOOKUP-DESC          PIC X(12).
