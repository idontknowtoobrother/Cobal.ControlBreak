@@ -0,0 +1,526 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBGEN.
+       AUTHOR. 62160246.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KEYDEF-FILE ASSIGN TO DYNAMIC WS-KEYDEF-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-KEYDEF-FILE-STATUS.
+           SELECT INPUT1-FILE ASSIGN TO "input3.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE ASSIGN TO "CBGENWORK".
+           SELECT SORTED-FILE ASSIGN TO "cbgensorted.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPT-FILE ASSIGN TO "cbgenreport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "cbgenreject.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  KEYDEF-FILE.
+       01 KEYDEF-RECORD.
+          05 KEYDEF-CHAR             PIC X(1).
+          05 FILLER                  PIC X(9).
+
+       FD  INPUT1-FILE.
+       01 INPUT1-BUFFER.
+          88 END-OF-INPUT1-FILE          VALUE HIGH-VALUES.
+       05 INP-COL-A               PIC X(2).
+          05 INP-COL-B            PIC X(2).
+          05 INP-COL-C            PIC X(2).
+          05 INP-COL-COUNT        PIC 9(7).
+          05 INP-TRANS-TYPE       PIC X(1)   VALUE SPACE.
+             88 INP-TRANS-REVERSAL           VALUE "R".
+             88 INP-TRANS-NORMAL             VALUE SPACE "N".
+          05 FILLER               PIC X(6).
+      *> "99" IS RESERVED FOR THE TRAILER RECORD BELOW AND IS NOT
+      *> ASSIGNED TO ANY COL-A CODE IN CODETAB.CPY - SEE
+      *> 1020-VALIDATE-AND-RELEASE.
+       01 TRAILER-RECORD REDEFINES INPUT1-BUFFER.
+          05 TRL-MARKER           PIC X(2).
+          05 FILLER               PIC X.
+          05 TRL-RECORD-COUNT     PIC 9(7).
+          05 FILLER               PIC X.
+          05 TRL-CONTROL-TOTAL    PIC 9(9).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-RECORD.
+          05 SRT-KEY-1            PIC X(2).
+          05 SRT-KEY-2            PIC X(2).
+          05 SRT-KEY-3            PIC X(2).
+          05 SRT-COUNT            PIC 9(7).
+          05 SRT-TRANS-TYPE       PIC X(1).
+
+       FD  SORTED-FILE.
+       01 SORTED-BUFFER.
+          88 END-OF-SORTED-FILE          VALUE HIGH-VALUES.
+       05 KEY-1                   PIC X(2).
+          05 KEY-2                PIC X(2).
+          05 KEY-3                PIC X(2).
+          05 REC-COUNT            PIC 9(7).
+          05 COL-TRANS-TYPE       PIC X(1).
+             88 COL-TRANS-REVERSAL           VALUE "R".
+
+       FD  RPT-FILE.
+       01 RPT-FILE-LINE           PIC X(100).
+
+       FD  REJECT-FILE.
+       01 REJECT-RECORD.
+          05 REJ-RAW-INPUT        PIC X(14).
+          05 REJ-FILLER           PIC X(2)   VALUE SPACES.
+          05 REJ-REASON           PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       COPY "codetab.cpy".
+       01 WS-KEYDEF-FILENAME      PIC X(30)  VALUE "keydef.txt".
+       01 WS-KEYDEF-FILE-STATUS   PIC X(2)   VALUE SPACES.
+       01 WS-LEVEL-COUNT          PIC 9      VALUE 0.
+       01 WS-KEYDEF-IDX           PIC 9      VALUE 0.
+       01 WS-LEVEL-DEF-TABLE.
+          05 WS-LEVEL-DEF-ENTRY   OCCURS 3 TIMES
+                                     PIC 9.
+       01 WS-SOURCE-KEY-TABLE.
+          05 WS-SOURCE-KEY-VALUE  OCCURS 3 TIMES
+                                     PIC X(2).
+       01 WS-REJECT-COUNT         PIC 9(5)   VALUE ZEROS.
+       01 WS-DETAIL-COUNT         PIC 9(7)   VALUE ZEROS.
+       01 WS-TRAILER-FOUND-SW     PIC X(1)   VALUE "N".
+          88 WS-TRAILER-FOUND               VALUE "Y".
+       01 WS-TRL-RECORD-COUNT     PIC 9(7)   VALUE ZEROS.
+       01 WS-TRL-CONTROL-TOTAL    PIC 9(9)   VALUE ZEROS.
+       01 WS-RECON-MESSAGE        PIC X(60)  VALUE SPACES.
+       01 RPT-RECON-LINE.
+          05 RPT-RECON-TEXT       PIC X(60).
+       01 WS-SIZE-ERROR-SW        PIC X(1)   VALUE "N".
+          88 WS-SIZE-ERROR-OCCURRED         VALUE "Y".
+       01 RPT-SIZE-ERROR-LINE.
+          05 FILLER               PIC X(45)  VALUE
+             "*** SIZE ERROR - GRAND TOTAL OVERFLOWED ***".
+       01 TOTAL                   PIC S9(9)  VALUE ZEROS.
+       01 WS-GRAND-TOTAL          PIC S9(9)  VALUE ZEROS.
+       01 WS-GROSS-TOTAL          PIC 9(9)   VALUE ZEROS.
+       01 WS-PERCENT-BASIS        PIC S9(9)  VALUE ZEROS.
+       01 WS-PERCENT-OF-TOTAL     PIC S999V99 VALUE ZEROS.
+       01 LEVEL-1-TOTAL           PIC S9(9)  VALUE ZEROS.
+       01 LEVEL-1-LINE-COUNT      PIC 9(5)   VALUE ZEROS.
+       01 LEVEL-1-PROCESSING      PIC X(2).
+       01 LEVEL-2-TOTAL           PIC S9(9)  VALUE ZEROS.
+       01 LEVEL-2-LINE-COUNT      PIC 9(5)   VALUE ZEROS.
+       01 LEVEL-2-PROCESSING      PIC X(2).
+       01 LEVEL-3-TOTAL           PIC S9(9)  VALUE ZEROS.
+       01 LEVEL-3-LINE-COUNT      PIC 9(5)   VALUE ZEROS.
+       01 LEVEL-3-PROCESSING      PIC X(2).
+       01 WS-MAX-LINES-PER-PAGE   PIC 9(3)   VALUE 20.
+       01 WS-LINE-COUNT           PIC 9(3)   VALUE ZEROS.
+       01 WS-PAGE-COUNT           PIC 9(4)   VALUE ZEROS.
+       01 WS-RUN-DATE.
+          05 WS-RUN-YY            PIC 9(2).
+          05 WS-RUN-MM            PIC 9(2).
+          05 WS-RUN-DD            PIC 9(2).
+       01 WS-RUN-TIME.
+          05 WS-RUN-HH            PIC 9(2).
+          05 WS-RUN-MN            PIC 9(2).
+          05 WS-RUN-SS            PIC 9(2).
+          05 FILLER               PIC 9(2).
+       01 RPT-PAGE-HEADER.
+          05 FILLER               PIC X(13)  VALUE "CBGEN REPORT ".
+          05 FILLER               PIC X(9)   VALUE "RUN DATE:".
+          05 RPT-RUN-MM           PIC 99.
+          05 FILLER               PIC X      VALUE "/".
+          05 RPT-RUN-DD           PIC 99.
+          05 FILLER               PIC X      VALUE "/".
+          05 RPT-RUN-YY           PIC 99.
+          05 FILLER               PIC X      VALUE SPACE.
+          05 RPT-RUN-HH           PIC 99.
+          05 FILLER               PIC X      VALUE ":".
+          05 RPT-RUN-MN           PIC 99.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 FILLER               PIC X(6)   VALUE "PAGE: ".
+          05 RPT-PAGE-NO          PIC ZZZ9.
+       01 RPT-HEADER.
+          05 FILLER               PIC X(4)   VALUE " LV1".
+          05 FILLER               PIC X(12)  VALUE "DESCRIPTION ".
+          05 FILLER               PIC X(4)   VALUE " LV2".
+          05 FILLER               PIC X(12)  VALUE "DESCRIPTION ".
+          05 FILLER               PIC X(4)   VALUE " LV3".
+          05 FILLER               PIC X(12)  VALUE "DESCRIPTION ".
+          05 FILLER               PIC X(7)   VALUE "  TOTAL".
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 FILLER               PIC X(5)   VALUE "LINES".
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 FILLER               PIC X(4)   VALUE " PCT".
+       01 RPT-ROW.
+          05 RPT-LEVEL-1          PIC BBX(2).
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-LEVEL-1-DESC     PIC X(12).
+          05 RPT-LEVEL-2          PIC BBX(2).
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-LEVEL-2-DESC     PIC X(12).
+          05 RPT-LEVEL-3          PIC BBX(2).
+          05 FILLER               PIC X(2)   VALUE SPACES.
+          05 RPT-LEVEL-3-DESC     PIC X(12).
+          05 RPT-COL-TOTAL        PIC -(9)9.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 RPT-LINE-COUNT       PIC ZZZZ9.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 RPT-PERCENT          PIC -(3)9.99.
+          05 FILLER               PIC X       VALUE "%".
+       01 RPT-SUBTOTAL-ROW.
+          05 RPT-SUBTOTAL-LABEL   PIC X(18).
+          05 RPT-SUBTOTAL-TOTAL   PIC -(9)9.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 RPT-SUBTOTAL-LINES   PIC ZZZZ9.
+          05 FILLER               PIC X(4)   VALUE SPACES.
+          05 RPT-SUBTOTAL-PERCENT PIC -(3)9.99.
+          05 FILLER               PIC X       VALUE "%".
+
+       01 RPT-GROSS-FOOTER.
+          05 FILLER               PIC X(12)  VALUE "GROSS TOTAL:".
+          05 RPT-GROSS-TOTAL      PIC Z(8)9.
+       01 RPT-FOOTER.
+          05 FILLER               PIC X(10)  VALUE "NET TOTAL:".
+          05 RPT-TOTAL            PIC -(9)9.
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT WS-KEYDEF-FILENAME FROM COMMAND-LINE
+           IF WS-KEYDEF-FILENAME = SPACES
+              MOVE "keydef.txt" TO WS-KEYDEF-FILENAME
+           END-IF
+           PERFORM 0500-LOAD-KEY-DEFINITION
+           PERFORM 0520-INIT-REPORT-FIELDS
+           OPEN OUTPUT REJECT-FILE
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SRT-KEY-1
+                              SRT-KEY-2
+                              SRT-KEY-3
+              INPUT PROCEDURE 1000-VALIDATE-INPUT
+              GIVING SORTED-FILE
+           CLOSE REJECT-FILE
+           OPEN INPUT SORTED-FILE
+           OPEN OUTPUT RPT-FILE
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM PRINT-PAGE-HEADERS
+           PERFORM READ-LINE
+           PERFORM PROCEDURE-LEVEL-1 UNTIL END-OF-SORTED-FILE
+           MOVE WS-GROSS-TOTAL TO RPT-GROSS-TOTAL
+           DISPLAY RPT-GROSS-FOOTER
+           WRITE RPT-FILE-LINE FROM RPT-GROSS-FOOTER
+           MOVE TOTAL TO RPT-TOTAL
+           DISPLAY RPT-FOOTER
+           WRITE RPT-FILE-LINE FROM RPT-FOOTER
+           IF WS-SIZE-ERROR-OCCURRED
+              DISPLAY RPT-SIZE-ERROR-LINE
+              WRITE RPT-FILE-LINE FROM RPT-SIZE-ERROR-LINE
+           END-IF
+           PERFORM 9000-RECONCILE-TRAILER
+           CLOSE SORTED-FILE
+           CLOSE RPT-FILE
+           GOBACK
+           .
+       0500-LOAD-KEY-DEFINITION.
+           MOVE 3 TO WS-LEVEL-COUNT
+           MOVE 1 TO WS-LEVEL-DEF-ENTRY (1)
+           MOVE 2 TO WS-LEVEL-DEF-ENTRY (2)
+           MOVE 3 TO WS-LEVEL-DEF-ENTRY (3)
+           OPEN INPUT KEYDEF-FILE
+           IF WS-KEYDEF-FILE-STATUS = "00"
+              READ KEYDEF-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE KEYDEF-CHAR TO WS-LEVEL-COUNT
+                    IF WS-LEVEL-COUNT NOT NUMERIC
+                       OR WS-LEVEL-COUNT < 1
+                       OR WS-LEVEL-COUNT > 3
+                       MOVE 3 TO WS-LEVEL-COUNT
+                    END-IF
+                    PERFORM 0510-READ-KEY-LEVEL
+                       VARYING WS-KEYDEF-IDX FROM 1 BY 1
+                       UNTIL WS-KEYDEF-IDX > WS-LEVEL-COUNT
+              END-READ
+              CLOSE KEYDEF-FILE
+           END-IF
+           .
+       0510-READ-KEY-LEVEL.
+           READ KEYDEF-FILE
+              AT END
+                 CONTINUE
+           END-READ
+           EVALUATE KEYDEF-CHAR
+              WHEN "A"
+                 MOVE 1 TO WS-LEVEL-DEF-ENTRY (WS-KEYDEF-IDX)
+              WHEN "B"
+                 MOVE 2 TO WS-LEVEL-DEF-ENTRY (WS-KEYDEF-IDX)
+              WHEN "C"
+                 MOVE 3 TO WS-LEVEL-DEF-ENTRY (WS-KEYDEF-IDX)
+              WHEN OTHER
+                 MOVE 1 TO WS-LEVEL-DEF-ENTRY (WS-KEYDEF-IDX)
+           END-EVALUATE
+           .
+       0520-INIT-REPORT-FIELDS.
+           IF WS-LEVEL-COUNT < 3
+              MOVE SPACES TO RPT-LEVEL-3, RPT-LEVEL-3-DESC
+           END-IF
+           IF WS-LEVEL-COUNT < 2
+              MOVE SPACES TO RPT-LEVEL-2, RPT-LEVEL-2-DESC
+           END-IF
+           .
+       PROCEDURE-LEVEL-1.
+           MOVE KEY-1 TO LEVEL-1-PROCESSING
+           MOVE LEVEL-1-PROCESSING TO RPT-LEVEL-1
+           MOVE LEVEL-1-PROCESSING TO WS-LOOKUP-CODE
+           PERFORM 8000-LOOKUP-CODE-DESC
+           MOVE WS-LOOKUP-DESC TO RPT-LEVEL-1-DESC
+           MOVE ZEROS TO LEVEL-1-TOTAL, LEVEL-1-LINE-COUNT
+           IF WS-LEVEL-COUNT = 1
+              PERFORM PROCEDURE-LEVEL-DETAIL
+                 UNTIL END-OF-SORTED-FILE
+                 OR KEY-1 NOT = LEVEL-1-PROCESSING
+              PERFORM 6000-PRINT-DETAIL-ROW
+           ELSE
+              PERFORM PROCEDURE-LEVEL-2
+                 UNTIL END-OF-SORTED-FILE
+                 OR KEY-1 NOT = LEVEL-1-PROCESSING
+              MOVE "  LEVEL 1 TOTAL:  " TO RPT-SUBTOTAL-LABEL
+              MOVE LEVEL-1-TOTAL TO WS-PERCENT-BASIS
+              PERFORM 7000-COMPUTE-PERCENT
+              MOVE LEVEL-1-TOTAL TO RPT-SUBTOTAL-TOTAL
+              MOVE LEVEL-1-LINE-COUNT TO RPT-SUBTOTAL-LINES
+              MOVE WS-PERCENT-OF-TOTAL TO RPT-SUBTOTAL-PERCENT
+              IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                 PERFORM PRINT-PAGE-HEADERS
+              END-IF
+              DISPLAY RPT-SUBTOTAL-ROW
+              WRITE RPT-FILE-LINE FROM RPT-SUBTOTAL-ROW
+              ADD 1 TO WS-LINE-COUNT
+           END-IF
+           .
+       PROCEDURE-LEVEL-2.
+           MOVE KEY-2 TO LEVEL-2-PROCESSING
+           MOVE LEVEL-2-PROCESSING TO RPT-LEVEL-2
+           MOVE LEVEL-2-PROCESSING TO WS-LOOKUP-CODE
+           PERFORM 8000-LOOKUP-CODE-DESC
+           MOVE WS-LOOKUP-DESC TO RPT-LEVEL-2-DESC
+           MOVE ZEROS TO LEVEL-2-TOTAL, LEVEL-2-LINE-COUNT
+           IF WS-LEVEL-COUNT = 2
+              PERFORM PROCEDURE-LEVEL-DETAIL
+                 UNTIL END-OF-SORTED-FILE
+                 OR KEY-2 NOT = LEVEL-2-PROCESSING
+                 OR KEY-1 NOT = LEVEL-1-PROCESSING
+              PERFORM 6000-PRINT-DETAIL-ROW
+           ELSE
+              PERFORM PROCEDURE-LEVEL-3
+                 UNTIL END-OF-SORTED-FILE
+                 OR KEY-2 NOT = LEVEL-2-PROCESSING
+                 OR KEY-1 NOT = LEVEL-1-PROCESSING
+              MOVE "  LEVEL 2 TOTAL:  " TO RPT-SUBTOTAL-LABEL
+              MOVE LEVEL-2-TOTAL TO WS-PERCENT-BASIS
+              PERFORM 7000-COMPUTE-PERCENT
+              MOVE LEVEL-2-TOTAL TO RPT-SUBTOTAL-TOTAL
+              MOVE LEVEL-2-LINE-COUNT TO RPT-SUBTOTAL-LINES
+              MOVE WS-PERCENT-OF-TOTAL TO RPT-SUBTOTAL-PERCENT
+              IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+                 PERFORM PRINT-PAGE-HEADERS
+              END-IF
+              DISPLAY RPT-SUBTOTAL-ROW
+              WRITE RPT-FILE-LINE FROM RPT-SUBTOTAL-ROW
+              ADD 1 TO WS-LINE-COUNT
+           END-IF
+           .
+       PROCEDURE-LEVEL-3.
+           MOVE KEY-3 TO LEVEL-3-PROCESSING
+           MOVE LEVEL-3-PROCESSING TO RPT-LEVEL-3
+           MOVE LEVEL-3-PROCESSING TO WS-LOOKUP-CODE
+           PERFORM 8000-LOOKUP-CODE-DESC
+           MOVE WS-LOOKUP-DESC TO RPT-LEVEL-3-DESC
+           MOVE ZEROS TO LEVEL-3-TOTAL, LEVEL-3-LINE-COUNT
+           PERFORM PROCEDURE-LEVEL-DETAIL
+              UNTIL END-OF-SORTED-FILE
+              OR KEY-3 NOT = LEVEL-3-PROCESSING
+              OR KEY-2 NOT = LEVEL-2-PROCESSING
+              OR KEY-1 NOT = LEVEL-1-PROCESSING
+           PERFORM 6000-PRINT-DETAIL-ROW
+           .
+       6000-PRINT-DETAIL-ROW.
+           IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+              PERFORM PRINT-PAGE-HEADERS
+           END-IF
+           IF WS-LEVEL-COUNT = 1
+              MOVE LEVEL-1-TOTAL TO RPT-COL-TOTAL, WS-PERCENT-BASIS
+              MOVE LEVEL-1-LINE-COUNT TO RPT-LINE-COUNT
+           END-IF
+           IF WS-LEVEL-COUNT = 2
+              MOVE LEVEL-2-TOTAL TO RPT-COL-TOTAL, WS-PERCENT-BASIS
+              MOVE LEVEL-2-LINE-COUNT TO RPT-LINE-COUNT
+           END-IF
+           IF WS-LEVEL-COUNT = 3
+              MOVE LEVEL-3-TOTAL TO RPT-COL-TOTAL, WS-PERCENT-BASIS
+              MOVE LEVEL-3-LINE-COUNT TO RPT-LINE-COUNT
+           END-IF
+           PERFORM 7000-COMPUTE-PERCENT
+           MOVE WS-PERCENT-OF-TOTAL TO RPT-PERCENT
+           DISPLAY RPT-ROW
+           WRITE RPT-FILE-LINE FROM RPT-ROW
+           ADD 1 TO WS-LINE-COUNT
+           .
+       7000-COMPUTE-PERCENT.
+           IF WS-GRAND-TOTAL NOT = ZEROS
+              COMPUTE WS-PERCENT-OF-TOTAL ROUNDED =
+                 (WS-PERCENT-BASIS / WS-GRAND-TOTAL) * 100
+                 ON SIZE ERROR
+                    SET WS-SIZE-ERROR-OCCURRED TO TRUE
+              END-COMPUTE
+           ELSE
+              MOVE ZEROS TO WS-PERCENT-OF-TOTAL
+           END-IF
+           .
+       PROCEDURE-LEVEL-DETAIL.
+           IF COL-TRANS-REVERSAL
+              SUBTRACT REC-COUNT FROM
+                 TOTAL, LEVEL-1-TOTAL, LEVEL-2-TOTAL, LEVEL-3-TOTAL
+                 ON SIZE ERROR
+                    SET WS-SIZE-ERROR-OCCURRED TO TRUE
+              END-SUBTRACT
+           ELSE
+              ADD REC-COUNT TO
+                 TOTAL, LEVEL-1-TOTAL, LEVEL-2-TOTAL, LEVEL-3-TOTAL
+                 ON SIZE ERROR
+                    SET WS-SIZE-ERROR-OCCURRED TO TRUE
+              END-ADD
+           END-IF
+           ADD 1 TO LEVEL-1-LINE-COUNT, LEVEL-2-LINE-COUNT,
+              LEVEL-3-LINE-COUNT
+           PERFORM READ-LINE
+           .
+       PRINT-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-MM TO RPT-RUN-MM
+           MOVE WS-RUN-DD TO RPT-RUN-DD
+           MOVE WS-RUN-YY TO RPT-RUN-YY
+           MOVE WS-RUN-HH TO RPT-RUN-HH
+           MOVE WS-RUN-MN TO RPT-RUN-MN
+           MOVE WS-PAGE-COUNT TO RPT-PAGE-NO
+           DISPLAY RPT-PAGE-HEADER
+           DISPLAY RPT-HEADER
+           WRITE RPT-FILE-LINE FROM RPT-PAGE-HEADER
+           WRITE RPT-FILE-LINE FROM RPT-HEADER
+           MOVE ZEROS TO WS-LINE-COUNT
+           .
+       READ-LINE.
+           READ SORTED-FILE
+           AT END
+              SET END-OF-SORTED-FILE TO TRUE
+           END-READ
+           .
+       1000-VALIDATE-INPUT.
+           OPEN INPUT INPUT1-FILE
+           PERFORM 1010-READ-RAW-LINE
+           PERFORM 1020-VALIDATE-AND-RELEASE UNTIL END-OF-INPUT1-FILE
+           CLOSE INPUT1-FILE
+           .
+       1010-READ-RAW-LINE.
+           READ INPUT1-FILE
+           AT END
+              SET END-OF-INPUT1-FILE TO TRUE
+           END-READ
+           .
+       1020-VALIDATE-AND-RELEASE.
+      *> "99" IN THE COL-A POSITION MARKS THE EXTRACT'S TRAILER
+      *> RECORD (SEE TRAILER-RECORD ABOVE) AND IS RESERVED - IT IS NOT
+      *> AN ASSIGNABLE COL-A CODE, SO ANY DETAIL RECORD CARRYING IT IS
+      *> TREATED AS THE TRAILER RATHER THAN A DETAIL LINE.
+           IF TRL-MARKER = "99"
+              PERFORM 1040-CAPTURE-TRAILER
+           ELSE
+              IF INP-COL-A = SPACES OR INP-COL-B = SPACES
+                 OR INP-COL-C = SPACES
+                 MOVE "COL-A/B/C IS BLANK" TO REJ-REASON
+                 PERFORM 1030-WRITE-REJECT
+              ELSE
+                 IF INP-COL-COUNT NOT NUMERIC
+                    MOVE "COL-COUNT NOT NUMERIC" TO REJ-REASON
+                    PERFORM 1030-WRITE-REJECT
+                 ELSE
+                    IF NOT INP-TRANS-NORMAL AND NOT INP-TRANS-REVERSAL
+                       MOVE "INVALID TRANS TYPE" TO REJ-REASON
+                       PERFORM 1030-WRITE-REJECT
+                    ELSE
+                       PERFORM 1025-BUILD-SORT-RECORD
+                       ADD INP-COL-COUNT TO WS-GROSS-TOTAL
+                          ON SIZE ERROR
+                             SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                       END-ADD
+                       IF INP-TRANS-REVERSAL
+                          SUBTRACT INP-COL-COUNT FROM WS-GRAND-TOTAL
+                             ON SIZE ERROR
+                                SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                          END-SUBTRACT
+                       ELSE
+                          ADD INP-COL-COUNT TO WS-GRAND-TOTAL
+                             ON SIZE ERROR
+                                SET WS-SIZE-ERROR-OCCURRED TO TRUE
+                          END-ADD
+                       END-IF
+                       ADD 1 TO WS-DETAIL-COUNT
+                       RELEASE SORT-RECORD
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+           PERFORM 1010-READ-RAW-LINE
+           .
+       1025-BUILD-SORT-RECORD.
+           MOVE INP-COL-A TO WS-SOURCE-KEY-VALUE (1)
+           MOVE INP-COL-B TO WS-SOURCE-KEY-VALUE (2)
+           MOVE INP-COL-C TO WS-SOURCE-KEY-VALUE (3)
+           MOVE SPACES TO SRT-KEY-2, SRT-KEY-3
+           MOVE WS-SOURCE-KEY-VALUE (WS-LEVEL-DEF-ENTRY (1))
+              TO SRT-KEY-1
+           IF WS-LEVEL-COUNT > 1
+              MOVE WS-SOURCE-KEY-VALUE (WS-LEVEL-DEF-ENTRY (2))
+                 TO SRT-KEY-2
+           END-IF
+           IF WS-LEVEL-COUNT > 2
+              MOVE WS-SOURCE-KEY-VALUE (WS-LEVEL-DEF-ENTRY (3))
+                 TO SRT-KEY-3
+           END-IF
+           MOVE INP-COL-COUNT TO SRT-COUNT
+           MOVE INP-TRANS-TYPE TO SRT-TRANS-TYPE
+           .
+       1030-WRITE-REJECT.
+           MOVE SPACES TO REJ-FILLER
+           MOVE INPUT1-BUFFER TO REJ-RAW-INPUT
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT
+           .
+       1040-CAPTURE-TRAILER.
+           ADD TRL-RECORD-COUNT TO WS-TRL-RECORD-COUNT
+              ON SIZE ERROR
+                 SET WS-SIZE-ERROR-OCCURRED TO TRUE
+           END-ADD
+           ADD TRL-CONTROL-TOTAL TO WS-TRL-CONTROL-TOTAL
+              ON SIZE ERROR
+                 SET WS-SIZE-ERROR-OCCURRED TO TRUE
+           END-ADD
+           SET WS-TRAILER-FOUND TO TRUE
+           .
+       9000-RECONCILE-TRAILER.
+           IF WS-TRAILER-FOUND
+              IF WS-DETAIL-COUNT + WS-REJECT-COUNT = WS-TRL-RECORD-COUNT
+                 AND WS-GROSS-TOTAL = WS-TRL-CONTROL-TOTAL
+                 MOVE "*** TRAILER OK ***" TO WS-RECON-MESSAGE
+              ELSE
+                 MOVE "*** OUT OF BALANCE ***" TO WS-RECON-MESSAGE
+              END-IF
+           ELSE
+              MOVE "*** NO TRAILER FOUND ***" TO WS-RECON-MESSAGE
+           END-IF
+           MOVE WS-RECON-MESSAGE TO RPT-RECON-TEXT
+           DISPLAY RPT-RECON-LINE
+           WRITE RPT-FILE-LINE FROM RPT-RECON-LINE
+           .
+       COPY "codetab-lookup.cpy".
